@@ -43,15 +43,46 @@
        input-output section.
 
        file-control.
-           select geek-sig             assign to "geekcode.sig"
+           select optional geek-sig    assign to "geekcode.sig"
+                                       organization is line sequential.
+           select geek-batch           assign to "geekcode.batch.tmp"
+                                       organization is line sequential.
+           select optional geek-restart assign to "geekcode.restart"
+                                       organization is line sequential.
+           select geek-restart-new    assign to "geekcode.restart.new"
+                                       organization is line sequential.
+           select geek-cat             assign to "geekcat.tbl"
+                                       organization is line sequential
+                                       file status is ws-cat-status.
+           select optional geek-decode assign to "geekcode.txt"
+                                       organization is line sequential.
+           select geek-sig-new        assign to "geekcode.sig.new"
                                        organization is line sequential.
        data division.
 
        file section.
 
-       fd  geek-sig. 
+       fd  geek-sig.
        01  geek-output-rec             pic x(80).
 
+       fd  geek-batch.
+       01  batch-input-rec             pic x(240).
+
+       fd  geek-restart.
+       01  restart-rec                 pic x(240).
+
+       fd  geek-restart-new.
+       01  restart-new-rec             pic x(240).
+
+       fd  geek-cat.
+       01  geek-cat-rec                pic x(340).
+
+       fd  geek-decode.
+       01  geek-decode-rec             pic x(340).
+
+       fd  geek-sig-new.
+       01  geek-sig-new-rec            pic x(80).
+
        working-storage section.
 
        copy "geekcode.cpy".
@@ -61,11 +92,14 @@
        77  ws-print-line3              pic x(80)     value spaces.
        77  ws-print-line4              pic x(80)     value spaces.
 
-       77  ws-command                  pic a(20)     value spaces.
-       77  ws-cl-args                  pic x(10)     value spaces.
+       77  ws-command                  pic x(160)    value spaces.
+       77  ws-cl-args                  pic x(120)    value spaces.
+       77  ws-cl-word1                 pic x(20)     value spaces.
+       77  ws-cl-rest                  pic x(100)    value spaces.
+       77  ws-cl-ptr                   pic 9(3)      value 1.
        77  ws-page-cnt                 pic 99        value zeroes.
        77  ws-cnt                      pic xx        value spaces.
-       77  ws-tot-page                 pic 99        value 45.
+       77  ws-tot-page                 pic 99        value 46.
        77  ws-rec-cnt                  pic 9         value zeroes.
        77  ws-return-sys-code          pic 9(8) comp value zeroes.
        77  ws-entry                    pic xx        value zeroes.
@@ -77,6 +111,132 @@
        01 ws-valid-pens                pic x         value "n".
           88  ws-how-many                            value "y".
 
+       01 ws-valid-nopens              pic x         value "n".
+          88  ws-got-nopens                          value "y".
+
+      *-----------------------------------------------------------------
+      * Mid-interview checkpoint/restart support.  ws-progress counts
+      * how many categories have been answered so far this run; every
+      * answer (keyboard, batch, or replayed from a restart file) is
+      * stashed in ws-answer-tab by 95000-get-entry as it is handed out,
+      * so that if the interview is abandoned with "0 to quit",
+      * 92000-abend can write out exactly what has been answered.
+      *-----------------------------------------------------------------
+       77  ws-progress                 pic 99        value zeroes.
+       77  ws-slot                     pic 99        value zeroes.
+       77  ws-ix                       pic 99        value zeroes.
+
+       01  ws-answer-tab.
+           05  ws-answer-entry         pic xx        occurs 46 times.
+
+       01  ws-restart-flag             pic x         value "n".
+           88  ws-restart-mode                       value "y".
+
+       01  ws-found-flag               pic x         value "n".
+           88  ws-restart-found                      value "y".
+
+       01  ws-restart-eof-flag         pic x         value "n".
+           88  ws-restart-eof                        value "y".
+
+       77  ws-restart-line             pic x(240)    value spaces.
+       77  ws-restart-ptr              pic 9(3)      value 1.
+       77  ws-restart-tok              pic x(20)     value spaces.
+       77  ws-restart-count            pic 99        value zeroes.
+
+      *-----------------------------------------------------------------
+      * Decoded companion report support.  geekcat.tbl is an external
+      * table maintained alongside this program: one "H|category|group|
+      * sequence|field|label" line per category, used only for the
+      * heading text below, plus one "D|category|number|code|
+      * description" line per answer code, used to turn a stored code
+      * back into the plain-English sentence it came from.  It is read
+      * once, at start-up, into ws-cat-hdr-tab and ws-cat-dec-tab;
+      * 26600-print-decode then looks a code up by category+code every
+      * time it needs to decode one, the same table-scan shape as
+      * 21070-restart-scan-line uses for the restart file.
+      *-----------------------------------------------------------------
+       77  ws-cat-eof-flag             pic x         value "n".
+           88  ws-cat-eof                             value "y".
+
+       77  ws-cat-status               pic xx        value spaces.
+
+       77  ws-cat-line                 pic x(340)    value spaces.
+       77  ws-cat-type                 pic x         value space.
+       77  ws-cat-cat                  pic x(08)     value spaces.
+       77  ws-cat-grp                  pic x(02)     value spaces.
+       77  ws-cat-seq                  pic x(02)     value spaces.
+       77  ws-cat-fld                  pic x(30)     value spaces.
+       77  ws-cat-lbl                  pic x(320)    value spaces.
+
+       77  ws-hdr-cnt                  pic 9(03)     value zeroes.
+       77  ws-dec-cnt                  pic 9(03)     value zeroes.
+       77  ws-hdr-ix                   pic 9(03)     value zeroes.
+       77  ws-dec-ix                   pic 9(03)     value zeroes.
+
+       01  ws-cat-hdr-tab.
+           05  ws-cat-hdr-entry        occurs 40 times.
+               10  ws-hdr-cat          pic x(08)     value spaces.
+               10  ws-hdr-fld          pic x(30)     value spaces.
+               10  ws-hdr-lbl          pic x(30)     value spaces.
+               10  ws-hdr-opt-cnt      pic 9(03)     value zeroes.
+
+       01  ws-cat-dec-tab.
+           05  ws-cat-dec-entry        occurs 360 times.
+               10  ws-dec-cat          pic x(08)     value spaces.
+               10  ws-dec-code         pic x(08)     value spaces.
+               10  ws-dec-desc         pic x(320)    value spaces.
+
+       77  ws-lookup-cat               pic x(08)     value spaces.
+       77  ws-lookup-code              pic x(08)     value spaces.
+       77  ws-lookup-lbl               pic x(30)     value spaces.
+       77  ws-lookup-desc              pic x(320)    value spaces.
+       77  ws-lookup-cnt               pic 99        value zeroes.
+       77  ws-lookup-ix                pic 9(03)     value zeroes.
+
+       01  ws-lookup-found-flag        pic x         value "n".
+           88  ws-lookup-found                        value "y".
+
+       77  ws-decode-line              pic x(340)    value spaces.
+
+      *-----------------------------------------------------------------
+      * "-set cat=value" support.  Rather than re-running all of
+      * 21000-create, this updates one already-stored category in the
+      * most recently appended geekcode.sig entry - the same old-master/
+      * new-master rewrite 21060-load-restart already uses for
+      * geekcode.restart, except here every record is copied through to
+      * geekcode.sig.new unchanged except the last eight-line block,
+      * which is held in ws-set-block-buf until end of file (so the scan
+      * knows it is in fact the last one) and rewritten through the same
+      * field table 26510-build-print-lines uses to build a block the
+      * first time around.
+      *-----------------------------------------------------------------
+       77  ws-set-cat                  pic x(08)     value spaces.
+       77  ws-set-val                  pic x(08)     value spaces.
+
+       01  ws-set-flag                 pic x         value "n".
+           88  ws-set-mode                            value "y".
+
+       01  ws-set-invalid-flag         pic x         value "n".
+           88  ws-set-invalid                         value "y".
+
+       01  ws-set-any-flag             pic x         value "n".
+           88  ws-set-any                             value "y".
+
+       77  ws-setscan-line             pic x(80)     value spaces.
+
+       01  ws-setscan-eof-flag         pic x         value "n".
+           88  ws-setscan-eof                         value "y".
+
+       01  ws-set-block-flag           pic x         value "n".
+           88  ws-set-block-have                      value "y".
+
+       77  ws-set-block-cnt            pic 9(02)     value zeroes.
+       77  ws-set-block-ix             pic 9(02)     value zeroes.
+       77  ws-set-ptr                  pic 9(3)      value 1.
+
+       01  ws-set-block-buf.
+           05  ws-set-block-line       pic x(80)     occurs 8 times.
+
        procedure division.
 
        00000-control.
@@ -87,103 +247,306 @@
        10000-setup.
            accept ws-cl-args from command-line end-accept
            perform 93000-parse-cmdln
-           open output geek-sig
-           initialize  geek-output-rec.
+           if not ws-set-mode
+               open extend geek-sig
+               initialize  geek-output-rec
+           end-if
+           perform 10100-load-geekcat.
+
+       10100-load-geekcat.
+           move "n"    to ws-cat-eof-flag
+           move zeroes to ws-hdr-cnt
+           move zeroes to ws-dec-cnt
+           open input geek-cat
+           if ws-cat-status not = "00"
+               display "geekcode: cannot open 'geekcat.tbl' "
+                   "(file status " ws-cat-status "), category "
+                   "catalog is required - aborting."
+               end-display
+               perform 30000-cleanup
+           end-if
+           perform 10110-read-cat-line
+           perform 10120-store-cat-line until ws-cat-eof
+           close geek-cat
+           perform 10130-count-cats
+           if ws-hdr-cnt = 0
+               display "geekcode: 'geekcat.tbl' opened but contained "
+                   "no category rows - aborting."
+               end-display
+               perform 30000-cleanup
+           end-if.
+
+       10110-read-cat-line.
+           read geek-cat into ws-cat-line
+               at end set ws-cat-eof to true
+           end-read.
+
+       10120-store-cat-line.
+           move ws-cat-line (1:1) to ws-cat-type
+
+           if ws-cat-type = "H"
+               move spaces to ws-cat-cat ws-cat-grp ws-cat-seq
+                              ws-cat-fld ws-cat-lbl
+               unstring ws-cat-line delimited by "|"
+                   into ws-cat-type ws-cat-cat ws-cat-grp ws-cat-seq
+                        ws-cat-fld  ws-cat-lbl
+               end-unstring
+               add 1 to ws-hdr-cnt
+               move ws-cat-cat to ws-hdr-cat (ws-hdr-cnt)
+               move ws-cat-fld to ws-hdr-fld (ws-hdr-cnt)
+               move ws-cat-lbl (1:30) to ws-hdr-lbl (ws-hdr-cnt)
+           else
+               if ws-cat-type = "D"
+                   move spaces to ws-cat-cat ws-cat-seq ws-cat-lbl
+                   unstring ws-cat-line delimited by "|"
+                       into ws-cat-type ws-cat-cat ws-cat-seq
+                            ws-cat-fld  ws-cat-lbl
+                   end-unstring
+                   add 1 to ws-dec-cnt
+                   move ws-cat-cat         to ws-dec-cat (ws-dec-cnt)
+                   move ws-cat-fld (1:8)   to ws-dec-code (ws-dec-cnt)
+                   move ws-cat-lbl         to ws-dec-desc (ws-dec-cnt)
+               end-if
+           end-if
+
+           perform 10110-read-cat-line.
+
+      *-----------------------------------------------------------------
+      * 10130-count-cats tallies how many D-rows geekcat.tbl carries for
+      * each H-row category, once, right after the table is loaded, so
+      * every category screen's range check can ask the table how many
+      * choices it has instead of a number buried in its own "if
+      * ws-entry <=" line - adding or retiring a choice only means
+      * editing geekcat.tbl.
+      *-----------------------------------------------------------------
+       10130-count-cats.
+           perform 10135-count-one-cat varying ws-hdr-ix from 1 by 1
+               until ws-hdr-ix > ws-hdr-cnt.
+
+       10135-count-one-cat.
+           move zeroes to ws-hdr-opt-cnt (ws-hdr-ix)
+           perform 10138-tally-dec-entry varying ws-dec-ix from 1 by 1
+               until ws-dec-ix > ws-dec-cnt.
+
+       10138-tally-dec-entry.
+           if ws-dec-cat (ws-dec-ix) = ws-hdr-cat (ws-hdr-ix)
+               add 1 to ws-hdr-opt-cnt (ws-hdr-ix)
+           end-if.
 
        20000-process.
            perform 90000-clear-screen
            perform 91000-print-heading
-           perform 21000-create.
+           if ws-set-mode
+               perform 95200-set-category
+           else if ws-batch-mode
+               perform 95100-batch-loop
+           else
+               perform 21050-get-emp-id
+               perform 21000-create
+           end-if.
+
+       21050-get-emp-id.
+           display "Enter your name or employee ID "
+               "(for the geekcode.sig roster): " with no advancing
+           end-display
+           accept ws-emp-id end-accept
+           perform 90000-clear-screen
+           perform 21060-load-restart.
+
+       21060-load-restart.
+           move "n" to ws-restart-eof-flag
+           move "n" to ws-found-flag
+           open input geek-restart
+           open output geek-restart-new
+           perform 21065-read-restart-line
+           perform 21070-restart-scan-line until ws-restart-eof
+           close geek-restart
+           close geek-restart-new
+
+           move "mv geekcode.restart.new geekcode.restart" to ws-command
+           call "system" using ws-command
+           end-call
+
+           if ws-restart-found
+               display "Resuming saved progress for " ws-emp-id "."
+               end-display
+               display " " end-display
+           end-if.
+
+       21065-read-restart-line.
+           read geek-restart into ws-restart-line
+               at end set ws-restart-eof to true
+           end-read.
+
+       21070-restart-scan-line.
+           if ws-restart-line (1:20) = ws-emp-id
+               set ws-restart-found to true
+               move 22 to ws-restart-ptr
+               unstring ws-restart-line delimited by all space
+                   into ws-restart-tok
+                   with pointer ws-restart-ptr
+               end-unstring
+               move ws-restart-tok (1:2) to ws-restart-count
+               set ws-restart-mode to true
+               perform 21075-load-answer-tok varying ws-ix from 1 by 1
+                   until ws-ix > ws-restart-count
+           else
+               write restart-new-rec from ws-restart-line
+               end-write
+           end-if
+
+           perform 21065-read-restart-line.
+
+       21075-load-answer-tok.
+           unstring ws-restart-line delimited by all space
+               into ws-restart-tok
+               with pointer ws-restart-ptr
+           end-unstring
+           move ws-restart-tok (1:2) to ws-answer-entry (ws-ix).
 
        21000-create.
-           perform 22100-type      until ws-valid-data
+           perform 22100-type
+               until ws-valid-data or ws-batch-skip-rec
+           set ws-valid-flag to "n"
+           perform 22200-dress
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22200-dress     until ws-valid-data
+           perform 22300-hair
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22300-hair      until ws-valid-data
+           perform 22400-height
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22400-height    until ws-valid-data
+           perform 22450-weight
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22450-weight    until ws-valid-data
+           perform 22470-shape
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22500-glasses   until ws-valid-data
+           perform 22500-glasses
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22600-pens      until ws-valid-data
+           perform 22600-pens
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22670-slides    until ws-valid-data
+           perform 22670-slides
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22700-auto      until ws-valid-data
+           perform 22700-auto
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22800-age       until ws-valid-data
+           perform 22800-age
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 22900-weird     until ws-valid-data
+           perform 22900-weird
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23000-verbage   until ws-valid-data
+           perform 23000-verbage
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23100-comp      until ws-valid-data
+           perform 23100-comp
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23200-flavor    until ws-valid-data
+           perform 23200-flavor
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23250-unix      until ws-valid-data
+           perform 23250-unix
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23300-perl      until ws-valid-data
+           perform 23300-perl
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23400-linux     until ws-valid-data
+           perform 23400-linux
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23500-386bsd    until ws-valid-data
+           perform 23500-386bsd
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23600-news      until ws-valid-data
+           perform 23600-news
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23700-web       until ws-valid-data
+           perform 23700-web
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23800-emacs     until ws-valid-data
+           perform 23800-emacs
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 23900-kibo      until ws-valid-data
+           perform 23900-kibo
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 24000-ms        until ws-valid-data
+           perform 24000-ms
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 24100-mac       until ws-valid-data
+           perform 24100-mac
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 24200-vms       until ws-valid-data
+           perform 24200-vms
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 24400-pol       until ws-valid-data
+           perform 24400-pol
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 24500-cp        until ws-valid-data
+           perform 24500-cp
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 24700-trek      until ws-valid-data
+           perform 24700-trek
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 24800-bab       until ws-valid-data
+           perform 24800-bab
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25000-jeop      until ws-valid-data
+           perform 25000-jeop
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25100-role      until ws-valid-data
+           perform 25100-role
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25200-magic     until ws-valid-data
+           perform 25200-magic
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25300-tv        until ws-valid-data
+           perform 25300-tv
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25400-books     until ws-valid-data
+           perform 25400-books
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25500-doom      until ws-valid-data
+           perform 25500-doom
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25600-barney    until ws-valid-data
+           perform 25600-barney
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25700-educ      until ws-valid-data
+           perform 25700-educ
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25800-music     until ws-valid-data
+           perform 25800-music
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 25900-house     until ws-valid-data
+           perform 25900-house
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 26000-friends   until ws-valid-data
+           perform 26000-friends
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 26100-rel       until ws-valid-data
+           perform 26100-rel
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 26200-nut       until ws-valid-data
+           perform 26200-nut
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 26300-gender    until ws-valid-data
+           perform 26300-gender
+               until ws-valid-data or ws-batch-skip-rec
            set ws-valid-flag to "n"
-           perform 26350-sex       until ws-valid-data
-           perform 26500-print.
+           perform 26350-sex
+               until ws-valid-data or ws-batch-skip-rec
+           if ws-batch-skip-rec
+               display "geekcode: record for '" ws-emp-id
+                   "' ended early or had a bad answer - skipped."
+               end-display
+           else
+               perform 26500-print
+               perform 26600-print-decode
+           end-if.
 
        22100-type.
            add 1 to ws-page-cnt
@@ -245,7 +608,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -255,8 +618,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 28
+               move "TYPE" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -374,7 +742,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -384,8 +752,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 10
+               move "DRESS" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -455,7 +828,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -465,8 +838,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 11
+               move "HAIR" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -530,7 +908,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -540,8 +918,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 07
+               move "HEIGHT" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -596,7 +979,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -606,8 +989,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 07
+               move "WEIGHT" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -630,6 +1018,76 @@
 
            perform 90000-clear-screen.
 
+       22470-shape.
+           add 1 to ws-page-cnt
+           move ws-page-cnt (2:1) to ws-cnt
+
+           display "Body Shape
+      -       "             Page: " ws-cnt " of " ws-tot-page
+           end-display
+           display "====================================================
+      -"==========================="
+           end-display
+           display " 1 y+++   I'm built like a sumo wrestler. "
+           end-display
+           display " 2 y++    I'm stocky and proud of it. "
+           end-display
+           display " 3 y+     I carry a little extra padding."
+           end-display
+           display " 4 y      I have an average build."
+           end-display
+           display " 5 y-     I'm on the lanky side."
+           end-display
+           display " 6 y--    I'm built like a beanpole."
+           end-display
+           display " 7 y---   I'm built like a strand of curly fusilli."
+           end-display
+           display " " end-display
+           display " " end-display
+           display " " end-display
+           display "Enter your Body Shape code "
+               "number here [0 to quit]: " with no advancing
+           end-display
+
+           perform 95000-get-entry
+
+           if ws-entry (2:1) = space
+               move ws-entry (1:1) to ws-entry (2:1)
+               move 0              to ws-entry (1:1)
+           end-if
+
+           if ws-entry not numeric
+               continue
+           else
+               move "SHAPE" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
+                   set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
+                   if ws-entry = 00 then
+                       perform 92000-abend
+                   else if ws-entry = 01 then
+                       move "+++" to ws-shape
+                   else if ws-entry = 02 then
+                       move "++" to ws-shape
+                   else if ws-entry = 03 then
+                       move "+" to ws-shape
+                   else if ws-entry = 04 then
+                       move " " to ws-shape
+                   else if ws-entry = 05 then
+                       move "-" to ws-shape
+                   else if ws-entry = 06 then
+                       move "--" to ws-shape
+                   else if ws-entry = 07 then
+                       move "---" to ws-shape
+                   end-if
+               end-if
+           end-if.
+
+           perform 90000-clear-screen.
+
        22500-glasses.
            add 1 to ws-page-cnt
            move ws-page-cnt (2:1) to ws-cnt
@@ -670,7 +1128,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -680,8 +1138,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 08
+               move "GLASSES" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -730,7 +1193,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -742,21 +1205,37 @@
            else
                if ws-entry <= 02
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
                        move "p" to ws-pens (1:1)
                        perform 90000-clear-screen
                        perform 22650-how-many until ws-how-many
+                           or ws-batch-skip-rec
                    else if ws-entry = 02 then
                        perform 90000-clear-screen
-                       perform 22660-nopens
+                       perform 22660-nopens until ws-got-nopens
+                           or ws-batch-skip-rec
                    end-if
                end-if
            end-if.
 
            perform 90000-clear-screen.
 
+      *-----------------------------------------------------------------
+      * Pens is the only category that shows two screens - the Yes/No
+      * screen above and then one of these two sub-screens - so it
+      * claims two progress slots instead of one: 22600-pens counts
+      * its own Yes/No answer before it falls through, and the
+      * sub-screen below counts its own answer the same way every
+      * other category counts its single answer. That keeps each
+      * 95000-get-entry call tied to its own slot, the same as UNIX
+      * and SEX do by splitting into two top-level categories instead
+      * of nesting.
+      *-----------------------------------------------------------------
        22650-how-many.
            add 1 to ws-page-cnt
            move ws-page-cnt (2:1) to ws-cnt
@@ -788,7 +1267,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -800,6 +1279,9 @@
            else
                if ws-entry <= 09
                    set ws-valid-pens to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -827,7 +1309,6 @@
            perform 90000-clear-screen.
 
        22660-nopens.
-           exit.
            add 1 to ws-page-cnt
            move ws-page-cnt (2:1) to ws-cnt
 
@@ -848,7 +1329,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -856,14 +1337,17 @@
            end-if
 
            if ws-entry not numeric
-               continue 
+               continue
            else
                if ws-entry <= 02
-                   set ws-valid-flag to "y"
+                   set ws-valid-nopens to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
-                       move "?" to ws-pens (2:1)
+                       move "p?" to ws-pens
                    else if ws-entry = 02 then
                        move "!p" to ws-pens
                    end-if
@@ -897,7 +1381,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -909,6 +1393,9 @@
            else
                if ws-entry <= 02
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -974,7 +1461,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -984,8 +1471,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 11
+               move "AUTO" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1043,7 +1535,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1053,8 +1545,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "AGE" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1112,7 +1609,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1122,8 +1619,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 06
+               move "WEIRD" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1181,7 +1683,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1191,8 +1693,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 10
+               move "VERBAGE" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1281,7 +1788,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1291,8 +1798,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 08
+               move "COMP" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1346,7 +1858,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1354,10 +1866,15 @@
            end-if
 
            if ws-entry not numeric
-               continue 
+               continue
            else
-               if ws-entry <= 12
+               move "FLAVOR" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1451,7 +1968,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1463,6 +1980,9 @@
            else
                if ws-entry <= 08
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1547,7 +2067,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1557,8 +2077,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "PERL" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1640,7 +2165,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1650,8 +2175,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "LINUX" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1732,7 +2262,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1742,8 +2272,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 08
+               move "386BSD" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1811,7 +2346,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1821,8 +2356,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "NEWS" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1908,7 +2448,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1918,8 +2458,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 06
+               move "WEB" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -1985,7 +2530,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -1995,8 +2540,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "EMACS" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2049,7 +2599,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2059,8 +2609,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 10
+               move "KIBO" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2156,7 +2711,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2166,8 +2721,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "MS" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2236,7 +2796,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2246,8 +2806,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 06
+               move "MAC" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2304,7 +2869,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2314,8 +2879,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 06
+               move "VMS" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2377,7 +2947,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2387,8 +2957,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 08
+               move "POL" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2467,7 +3042,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2477,8 +3052,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 07
+               move "CP" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2560,7 +3140,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2570,8 +3150,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 07
+               move "TREK" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2658,7 +3243,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2668,8 +3253,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 07
+               move "BAB" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2748,7 +3338,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2758,8 +3348,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 10
+               move "JEOP" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2828,7 +3423,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2838,8 +3433,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry < 07
+               move "ROLE" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -2932,7 +3532,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -2942,8 +3542,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 10
+               move "MAGIC" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3009,7 +3614,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3019,8 +3624,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 07
+               move "TV" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3078,7 +3688,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3088,8 +3698,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 06
+               move "BOOKS" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3159,7 +3774,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3169,8 +3784,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 08
+               move "DOOM" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3255,7 +3875,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3265,8 +3885,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 08
+               move "BARNEY" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3350,7 +3975,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3360,8 +3985,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 10
+               move "EDUC" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3438,7 +4068,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3448,8 +4078,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 10
+               move "MUSIC" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3536,7 +4171,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3546,8 +4181,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "HOUSE" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3614,7 +4254,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3624,8 +4264,13 @@
            if ws-entry not numeric
                continue 
            else
-               if wS-entry <= 09
+               move "FRIENDS" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if wS-entry = 01 then
@@ -3696,7 +4341,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3706,8 +4351,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 09
+               move "REL" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3771,7 +4421,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3781,8 +4431,13 @@
            if ws-entry not numeric
                continue 
            else
-               if ws-entry <= 08
+               move "NUT" to ws-lookup-cat
+               perform 26645-find-cat-cnt
+               if ws-entry <= ws-lookup-cnt
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3827,7 +4482,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3839,6 +4494,9 @@
            else
                if ws-entry <= 03
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3908,7 +4566,7 @@
                "number here [0 to quit]: " with no advancing
            end-display
 
-           accept ws-entry end-accept
+           perform 95000-get-entry
 
            if ws-entry (2:1) = space
                move ws-entry (1:1) to ws-entry (2:1)
@@ -3920,6 +4578,9 @@
            else
                if ws-entry <= 11
                    set ws-valid-flag to "y"
+                   if ws-entry not = 00
+                       add 1 to ws-progress
+                   end-if
                    if ws-entry = 00 then
                        perform 92000-abend
                    else if ws-entry = 01 then
@@ -3953,6 +4614,30 @@
            perform 90000-clear-screen.
 
        26500-print.
+           accept ws-cur-date from date yyyymmdd end-accept
+           accept ws-cur-time from time end-accept
+
+           string "Employee: "      delimited by size
+                  ws-emp-id         delimited by size
+                  "  Generated: "   delimited by size
+                  ws-cur-date (1:4) delimited by size
+                  "-"               delimited by size
+                  ws-cur-date (5:2) delimited by size
+                  "-"               delimited by size
+                  ws-cur-date (7:2) delimited by size
+                  " "               delimited by size
+                  ws-cur-time (1:2) delimited by size
+                  ":"               delimited by size
+                  ws-cur-time (3:2) delimited by size
+                  ":"               delimited by size
+                  ws-cur-time (5:2) delimited by size
+               into ws-tag-line
+           end-string
+
+           write geek-output-rec                   from ws-tag-line
+           end-write
+           add 1 to ws-rec-cnt
+
            move  "-----BEGIN GEEK CODE BLOCK-----" to   ws-head
            write geek-output-rec                   from ws-head 
            end-write
@@ -3961,7 +4646,56 @@
            end-write
            add 1 to ws-rec-cnt
 
-           string ws-type           delimited by space  
+           perform 26510-build-print-lines
+
+           write geek-output-rec from ws-print-line1
+           end-write
+           add 1 to ws-rec-cnt
+
+           write geek-output-rec from ws-print-line2
+           end-write
+           add 1 to ws-rec-cnt
+
+           write geek-output-rec from ws-print-line3
+           end-write
+           add 1 to ws-rec-cnt
+
+           write geek-output-rec from ws-print-line4
+           end-write
+           add 1 to ws-rec-cnt
+
+           move  "-----END GEEK CODE BLOCK-----" to   ws-end
+           write geek-output-rec                 from ws-end
+           end-write
+           add 1 to ws-rec-cnt
+
+           display ws-tag-line end-display
+           display "-----BEGIN GEEK CODE BLOCK-----" end-display
+           display ws-ver end-display
+           display ws-print-line1 end-display
+           display ws-print-line2 end-display
+           display ws-print-line3 end-display
+           display ws-print-line4 end-display
+           display "------END GEEK CODE BLOCK------" end-display
+           display " " end-display
+           display " " end-display
+           display " " end-display
+           display ws-rec-cnt " records written to 'geekcode.sig'"
+           end-display
+           display " " end-display
+           display " " end-display
+           display " " end-display.
+
+      *-----------------------------------------------------------------
+      * 26510-build-print-lines builds the four data lines of a geek
+      * code block from whatever is currently in the answer fields.
+      * 26500-print calls this to build a brand new block; 95200-set-
+      * category calls it again, after loading an existing block's
+      * answers back into those same fields and changing the one the
+      * "-set" option named, to rebuild the block being updated.
+      *-----------------------------------------------------------------
+       26510-build-print-lines.
+           string ws-type           delimited by space
                   space             delimited by size
                   ws-dress          delimited by space
                   space             delimited by size
@@ -3983,37 +4717,29 @@
                   space             delimited by size
                   ws-comp           delimited by space
            into ws-print-line1
-           end-string 
+           end-string
 
-           write geek-output-rec from ws-print-line1
-           end-write
-           add 1 to ws-rec-cnt
-
-           string ws-unix           delimited by space  
+           string ws-unix           delimited by space
                   space             delimited by size
-                  ws-perl           delimited by space  
+                  ws-perl           delimited by space
                   space             delimited by size
-                  ws-linux          delimited by space  
+                  ws-linux          delimited by space
                   space             delimited by size
-                  ws-386bsd         delimited by space  
+                  ws-386bsd         delimited by space
                   space             delimited by size
-                  ws-news           delimited by space  
+                  ws-news           delimited by space
                   space             delimited by size
-                  ws-web            delimited by space  
+                  ws-web            delimited by space
                   space             delimited by size
-                  ws-mac            delimited by space  
+                  ws-mac            delimited by space
                   space             delimited by size
-                  ws-vms            delimited by space  
+                  ws-vms            delimited by space
                   space             delimited by size
-                  ws-pol            delimited by space  
+                  ws-pol            delimited by space
                   space             delimited by size
-                  ws-cp             delimited by space  
+                  ws-cp             delimited by space
            into ws-print-line2
-           end-string 
-
-           write geek-output-rec from ws-print-line2
-           end-write
-           add 1 to ws-rec-cnt
+           end-string
 
            string ws-trek           delimited by space
                   space             delimited by size
@@ -4033,11 +4759,7 @@
                   space             delimited by size
                   ws-tv             delimited by space
            into ws-print-line3
-           end-string 
-
-           write geek-output-rec from ws-print-line3
-           end-write
-           add 1 to ws-rec-cnt
+           end-string
 
            string ws-books          delimited by space
                   space             delimited by size
@@ -4055,44 +4777,904 @@
                   space             delimited by size
                   ws-friends        delimited by space
                   space             delimited by size
-                  ws-nut            delimited by space  
+                  ws-nut            delimited by space
                   space             delimited by size
-                  ws-code-sex       delimited by size  
+                  ws-code-sex       delimited by size
            into ws-print-line4
-           end-string 
+           end-string.
+
+      *-----------------------------------------------------------------
+      * 26600-print-decode writes the companion "plain English" report
+      * to geekcode.txt, one line per category, by looking each stored
+      * code back up in the geekcat.tbl tables loaded at start-up by
+      * 10100-load-geekcat.  Pens, UNIX and Sex are assembled from more
+      * than one answer field, so each gets its own small paragraph
+      * instead of the generic table lookup the other categories use.
+      *-----------------------------------------------------------------
+       26600-print-decode.
+           open extend geek-decode
+
+           write geek-decode-rec from ws-tag-line
+           end-write
+           move "-----BEGIN DECODED GEEK CODE-----" to ws-decode-line
+           write geek-decode-rec from ws-decode-line
+           end-write
 
-           write geek-output-rec from ws-print-line4
+           move "TYPE"    to ws-lookup-cat
+           move ws-type   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "DRESS"   to ws-lookup-cat
+           move ws-dress  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "HAIR"    to ws-lookup-cat
+           move ws-hair   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "HEIGHT"  to ws-lookup-cat
+           move ws-height to ws-lookup-code
+           perform 26670-decode-one
+
+           move "WEIGHT"  to ws-lookup-cat
+           move ws-weight to ws-lookup-code
+           perform 26670-decode-one
+
+           move "SHAPE"   to ws-lookup-cat
+           move ws-shape  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "GLASSES" to ws-lookup-cat
+           move ws-glasses to ws-lookup-code
+           perform 26670-decode-one
+
+           perform 26680-decode-pens
+
+           move "AUTO"    to ws-lookup-cat
+           move ws-auto   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "AGE"     to ws-lookup-cat
+           move ws-age    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "WEIRD"   to ws-lookup-cat
+           move ws-weird  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "VERBAGE" to ws-lookup-cat
+           move ws-verbage to ws-lookup-code
+           perform 26670-decode-one
+
+           move "COMP"    to ws-lookup-cat
+           move ws-comp   to ws-lookup-code
+           perform 26670-decode-one
+
+           perform 26690-decode-unix
+
+           move "PERL"    to ws-lookup-cat
+           move ws-perl   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "LINUX"   to ws-lookup-cat
+           move ws-linux  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "386BSD"  to ws-lookup-cat
+           move ws-386bsd to ws-lookup-code
+           perform 26670-decode-one
+
+           move "NEWS"    to ws-lookup-cat
+           move ws-news   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "WEB"     to ws-lookup-cat
+           move ws-web    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "EMACS"   to ws-lookup-cat
+           move ws-emacs  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "KIBO"    to ws-lookup-cat
+           move ws-kibo   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MS"      to ws-lookup-cat
+           move ws-ms     to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MAC"     to ws-lookup-cat
+           move ws-mac    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "VMS"     to ws-lookup-cat
+           move ws-vms    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "POL"     to ws-lookup-cat
+           move ws-pol    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "CP"      to ws-lookup-cat
+           move ws-cp     to ws-lookup-code
+           perform 26670-decode-one
+
+           move "TREK"    to ws-lookup-cat
+           move ws-trek   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "BAB"     to ws-lookup-cat
+           move ws-bab    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "JEOP"    to ws-lookup-cat
+           move ws-jeop   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "ROLE"    to ws-lookup-cat
+           move ws-role   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MAGIC"   to ws-lookup-cat
+           move ws-magic  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "TV"      to ws-lookup-cat
+           move ws-tv     to ws-lookup-code
+           perform 26670-decode-one
+
+           move "BOOKS"   to ws-lookup-cat
+           move ws-books  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "DOOM"    to ws-lookup-cat
+           move ws-doom   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "BARNEY"  to ws-lookup-cat
+           move ws-barney to ws-lookup-code
+           perform 26670-decode-one
+
+           move "EDUC"    to ws-lookup-cat
+           move ws-educ   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MUSIC"   to ws-lookup-cat
+           move ws-music  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "HOUSE"   to ws-lookup-cat
+           move ws-house  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "FRIENDS" to ws-lookup-cat
+           move ws-friends to ws-lookup-code
+           perform 26670-decode-one
+
+           move "REL"     to ws-lookup-cat
+           move ws-rel    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "NUT"     to ws-lookup-cat
+           move ws-nut    to ws-lookup-code
+           perform 26670-decode-one
+
+           perform 26695-decode-sex
+
+           move "-----END DECODED GEEK CODE-----" to ws-decode-line
+           write geek-decode-rec from ws-decode-line
+           end-write
+           write geek-decode-rec from spaces
            end-write
-           add 1 to ws-rec-cnt
 
-           move  "-----END GEEK CODE BLOCK-----" to   ws-end
-           write geek-output-rec                 from ws-end
+           close geek-decode.
+
+      *-----------------------------------------------------------------
+      * 26670-decode-one looks ws-lookup-cat/ws-lookup-code up in the
+      * tables loaded by 10100-load-geekcat and writes one "Label:
+      * description" line.  ws-lookup-cat and ws-lookup-code must
+      * already be set by the caller.
+      *-----------------------------------------------------------------
+       26670-decode-one.
+           perform 26650-find-label
+           perform 26660-find-desc
+
+           move spaces to ws-decode-line
+           string ws-lookup-lbl  delimited by size
+                  ": "           delimited by size
+                  ws-lookup-desc delimited by size
+               into ws-decode-line
+           end-string
+
+           write geek-decode-rec from ws-decode-line
+           end-write.
+
+      *-----------------------------------------------------------------
+      * 26645-find-cat-cnt looks up how many choices ws-lookup-cat has,
+      * from the counts 10130-count-cats built at start-up, and hands it
+      * back in ws-lookup-cnt.  Every simple category screen's range
+      * check calls this (with its own category in ws-lookup-cat) before
+      * testing ws-entry, instead of comparing against a literal.
+      *-----------------------------------------------------------------
+       26645-find-cat-cnt.
+           move zeroes to ws-lookup-cnt
+           move "n"    to ws-lookup-found-flag
+           perform 26646-scan-hdr-cnt varying ws-lookup-ix from 1 by 1
+               until ws-lookup-ix > ws-hdr-cnt or ws-lookup-found.
+
+       26646-scan-hdr-cnt.
+           if ws-hdr-cat (ws-lookup-ix) = ws-lookup-cat
+               move ws-hdr-opt-cnt (ws-lookup-ix) to ws-lookup-cnt
+               set ws-lookup-found to true
+           end-if.
+
+       26650-find-label.
+           move spaces to ws-lookup-lbl
+           move "n"    to ws-lookup-found-flag
+           perform 26651-scan-hdr-entry varying ws-lookup-ix from 1 by 1
+               until ws-lookup-ix > ws-hdr-cnt or ws-lookup-found.
+
+       26651-scan-hdr-entry.
+           if ws-hdr-cat (ws-lookup-ix) = ws-lookup-cat
+               move ws-hdr-lbl (ws-lookup-ix) to ws-lookup-lbl
+               set ws-lookup-found to true
+           end-if.
+
+       26660-find-desc.
+           move spaces to ws-lookup-desc
+           move "n"    to ws-lookup-found-flag
+           perform 26661-scan-dec-entry varying ws-lookup-ix from 1 by 1
+               until ws-lookup-ix > ws-dec-cnt or ws-lookup-found.
+
+       26661-scan-dec-entry.
+           if ws-dec-cat (ws-lookup-ix) = ws-lookup-cat
+                   and ws-dec-code (ws-lookup-ix) = ws-lookup-code
+               move ws-dec-desc (ws-lookup-ix) to ws-lookup-desc
+               set ws-lookup-found to true
+           end-if.
+
+      *-----------------------------------------------------------------
+      * Pens is assembled across three screens (22600/22650/22670) into
+      * one five-character field, so it is decoded here by inspecting
+      * the field directly rather than by a table lookup.
+      *-----------------------------------------------------------------
+       26680-decode-pens.
+           move spaces to ws-decode-line
+
+           if ws-pens (1:2) = "!p"
+               string "Pens: Pens are obsolete - I have a Newton."
+                   delimited by size into ws-decode-line
+               end-string
+           else
+               if ws-pens (1:2) = "p?"
+                   string "Pens: I can't find a writing instrument."
+                       delimited by size into ws-decode-line
+                   end-string
+               else
+                   if ws-pens (1:1) = "p"
+                       if ws-pens (3:1) = "+"
+                           string "Pens: I carry a pen, and a slide "
+                                  "rule, calculator or portable "
+                                  "computer."
+                               delimited by size into ws-decode-line
+                           end-string
+                       else
+                           if ws-pens (2:1) numeric
+                               string "Pens: I carry " ws-pens (2:1)
+                                      " pen(s) in my pocket."
+                                   delimited by size into ws-decode-line
+                               end-string
+                           else
+                               string "Pens: I carry a pen in my "
+                                      "pocket."
+                                   delimited by size into ws-decode-line
+                               end-string
+                           end-if
+                       end-if
+                   else
+                       string "Pens: not answered."
+                           delimited by size into ws-decode-line
+                       end-string
+                   end-if
+               end-if
+           end-if
+
+           write geek-decode-rec from ws-decode-line
            end-write
-           add 1 to ws-rec-cnt
 
-           display "-----BEGIN GEEK CODE BLOCK-----" end-display
-           display "Version: 2.1" end-display
-           display ws-print-line1 end-display
-           display ws-print-line2 end-display
-           display ws-print-line3 end-display
-           display ws-print-line4 end-display
-           display "------END GEEK CODE BLOCK------" end-display
-           display " " end-display
-           display " " end-display
-           display " " end-display
-           display ws-rec-cnt " records written to 'geekcode.sig'"
-           end-display
-           display " " end-display
-           display " " end-display
-           display " " end-display.
+      * The slide rule/calculator/portable computer flag is its own
+      * question (22670-slides) asked after Pens regardless of path,
+      * so it can be set along with "can't find a pen" or "pens are
+      * obsolete" as well as an actual pen count - the one case
+      * already fully worded above is carrying a pen plus the slide
+      * rule, which is why that combination is skipped here.
+           if ws-pens (3:1) = "+"
+               and (ws-pens (1:1) not = "p" or ws-pens (1:2) = "p?")
+               move spaces to ws-decode-line
+               string "Pens: I carry a slide rule, calculator or "
+                      "portable computer."
+                   delimited by size into ws-decode-line
+               end-string
+               write geek-decode-rec from ws-decode-line
+               end-write
+           end-if.
+
+      *-----------------------------------------------------------------
+      * UNIX is assembled from a flavor code (23200-flavor, looked up
+      * in the FLAVOR rows of geekcat.tbl) and a skill suffix
+      * (23250-unix, decoded here since it is not a stand-alone
+      * category of its own).
+      *-----------------------------------------------------------------
+       26690-decode-unix.
+           move "FLAVOR"        to ws-lookup-cat
+           move ws-unix-flavor  to ws-lookup-code
+           perform 26650-find-label
+           perform 26660-find-desc
+
+           move spaces to ws-decode-line
+           string "UNIX: "        delimited by size
+                  ws-lookup-desc  delimited by size
+               into ws-decode-line
+           end-string
+           write geek-decode-rec from ws-decode-line
+           end-write
+
+           perform 26692-decode-unix-skill
+           write geek-decode-rec from ws-decode-line
+           end-write.
+
+      *-----------------------------------------------------------------
+      * 26692-decode-unix-skill builds the skill line into
+      * ws-decode-line and returns - the else-if chain below must be
+      * the last statement in the paragraph so that its period closes
+      * every open if, the same way every other else-if chain in this
+      * program relies on the paragraph's own period to close it.
+      *-----------------------------------------------------------------
+       26692-decode-unix-skill.
+           move spaces to ws-decode-line
+           if ws-unix-guru = "++++"
+               move "UNIX Skill: I am the sysadmin." to ws-decode-line
+           else if ws-unix-guru = "+++"
+               string "UNIX Skill: I have root on this box, and the "
+                      "admin staff doesn't even know I'm here."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "++"
+               string "UNIX Skill: I spend all the CPU time I can get "
+                      "my hands on."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "+"
+               string "UNIX Skill: I have a unix account, and I slam "
+                      "VMS any chance I get."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = space
+               string "UNIX Skill: I have a unix account to do my "
+                      "stuff in."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "-"
+               move "UNIX Skill: I have a VMS account."
+                   to ws-decode-line
+           else if ws-unix-guru = "--"
+               string "UNIX Skill: I've seen unix and didn't like "
+                      "it.  DEC rules!"
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "---"
+               string "UNIX Skill: Unix geeks are actually nerds in "
+                      "disguise."
+                   delimited by size into ws-decode-line
+               end-string
+           else
+               move "UNIX Skill: not answered." to ws-decode-line
+           end-if.
+
+      *-----------------------------------------------------------------
+      * Sex is assembled from a gender letter (26300-gender) and a
+      * prefix/suffix pair (26350-sex), decoded here for the same
+      * reason UNIX is.
+      *-----------------------------------------------------------------
+       26695-decode-sex.
+           perform 26696-decode-gender
+           write geek-decode-rec from ws-decode-line
+           end-write
+
+           perform 26697-decode-sexuality
+           write geek-decode-rec from ws-decode-line
+           end-write.
+
+       26696-decode-gender.
+           move spaces to ws-decode-line
+           if ws-sex-gender = "x"
+               move "Gender: I am female." to ws-decode-line
+           else if ws-sex-gender = "y"
+               move "Gender: I am male." to ws-decode-line
+           else if ws-sex-gender = "z"
+               move "Gender: Its none of your business what sex I am."
+                   to ws-decode-line
+           else
+               move "Gender: not answered." to ws-decode-line
+           end-if.
+
+       26697-decode-sexuality.
+           move spaces to ws-decode-line
+           if ws-sex-pre = "!" and ws-sex = space
+               string "Sexuality: Sex? What's that? I've had no "
+                      "sexual experiences."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex-pre = "+" and ws-sex = "?"
+               string "Sexuality: Sex? What's that? No experience, "
+                      "willing to learn!"
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "++++"
+               string "Sexuality: I have a few little rug rats to "
+                      "prove I've been there."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "+++"
+               string "Sexuality: I'm married, so I can get it "
+                      "(theoretically) whenever I want."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "++"
+               move "Sexuality: I was once referred to as 'easy'."
+                   to ws-decode-line
+           else if ws-sex = "+"
+               move "Sexuality: I've had real, live sex."
+                   to ws-decode-line
+           else if ws-sex = "-"
+               string "Sexuality: I prefer computer sex to real "
+                      "sex."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "--"
+               string "Sexuality: I was once referred to as a "
+                      "'cyberslut'."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "*"
+               move "Sexuality: I'm a pervert." to ws-decode-line
+           else if ws-sex = "**"
+               string "Sexuality: I've been known to make perverts "
+                      "look like angels."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "?"
+               string "Sexuality: It's none of your business what "
+                      "my sex life is like."
+                   delimited by size into ws-decode-line
+               end-string
+           else
+               move "Sexuality: not answered." to ws-decode-line
+           end-if.
+
+       95000-get-entry.
+           compute ws-slot = ws-progress + 1
+           if ws-batch-mode
+               if ws-slot = ws-batch-last-slot
+                   move "00" to ws-entry
+                   set ws-batch-skip-rec to true
+               else
+                   move ws-slot to ws-batch-last-slot
+                   perform 95130-next-batch-token
+                   move spaces         to ws-entry
+                   move ws-batch-tok (1:2) to ws-entry
+               end-if
+           else if ws-restart-mode
+               if ws-progress < ws-restart-count
+                   move ws-answer-entry (ws-slot) to ws-entry
+               else
+                   move "n" to ws-restart-flag
+                   accept ws-entry end-accept
+               end-if
+           else
+               accept ws-entry end-accept
+           end-if
+           move ws-entry to ws-answer-entry (ws-slot).
+
+       95100-batch-loop.
+           open input geek-batch
+           perform 95140-read-batch-line
+           perform 95110-batch-one-record until ws-batch-eof
+           close geek-batch.
+
+       95110-batch-one-record.
+           perform 95120-reset-answers
+           move 1 to ws-batch-ptr
+           perform 95130-next-batch-token
+           move ws-batch-tok to ws-emp-id
+           perform 95112-count-batch-tokens
+           compute ws-batch-min-fields = ws-tot-page + 1
+           if ws-batch-tok-cnt < ws-batch-min-fields
+               display "geekcode: batch record for '" ws-emp-id
+                   "' has only " ws-batch-tok-cnt " field(s), expected "
+                   "at least " ws-batch-min-fields " - skipped."
+               end-display
+           else
+               perform 21000-create
+           end-if
+           perform 95140-read-batch-line.
+
+      *-----------------------------------------------------------------
+      * 95112-count-batch-tokens makes a non-destructive pass over the
+      * whole batch line with its own pointer/token, counting fields
+      * rather than consuming them, so 95130-next-batch-token's own
+      * pointer (ws-batch-ptr) is left exactly where 95110 set it for
+      * the real pass through 21000-create.
+      *-----------------------------------------------------------------
+       95112-count-batch-tokens.
+           move 1      to ws-batch-cnt-ptr
+           move zeroes to ws-batch-tok-cnt
+           perform 95113-count-one-token
+               until ws-batch-cnt-ptr > length of ws-batch-line.
+
+       95113-count-one-token.
+           move spaces to ws-batch-cnt-tok
+           unstring ws-batch-line delimited by all space
+               into ws-batch-cnt-tok
+               with pointer ws-batch-cnt-ptr
+           end-unstring
+           if ws-batch-cnt-tok not = spaces
+               add 1 to ws-batch-tok-cnt
+           end-if.
+
+       95120-reset-answers.
+           move spaces to ws-type    ws-dress   ws-hair    ws-height
+                          ws-weight  ws-shape   ws-glasses ws-pens
+                          ws-auto
+                          ws-age     ws-weird   ws-verbage ws-comp
+                          ws-unix    ws-perl    ws-linux   ws-386bsd
+                          ws-news    ws-web     ws-emacs   ws-kibo
+                          ws-ms      ws-mac     ws-vms     ws-pol
+                          ws-cp      ws-trek    ws-bab     ws-jeop
+                          ws-role    ws-magic   ws-tv      ws-books
+                          ws-doom    ws-barney  ws-educ    ws-music
+                          ws-house   ws-friends ws-rel     ws-nut
+                          ws-code-sex
+           move zeroes to ws-page-cnt
+           move zeroes to ws-progress
+           move zeroes to ws-batch-last-slot
+           move "n" to ws-valid-pens ws-valid-nopens
+           move "n" to ws-batch-skip-flag
+           set  ws-invalid-data to true.
+
+       95130-next-batch-token.
+           move spaces to ws-batch-tok
+           if ws-batch-ptr > length of ws-batch-line
+               move "00" to ws-batch-tok
+           else
+               unstring ws-batch-line delimited by all space
+                   into ws-batch-tok
+                   with pointer ws-batch-ptr
+               end-unstring
+           end-if.
+
+       95140-read-batch-line.
+           read geek-batch into ws-batch-line
+               at end set ws-batch-eof to true
+           end-read.
+
+      *-----------------------------------------------------------------
+      * 95200-set-category drives "-set cat=value".  It copies every
+      * record in geekcode.sig through to geekcode.sig.new untouched
+      * except the last eight-line entry, which it holds in
+      * ws-set-block-buf until end of file confirms it really is the
+      * last one, then unstrings that entry's four data lines back into
+      * the same answer fields 21000-create uses, changes the one field
+      * "-set" named, and rebuilds the data lines with the same
+      * 26510-build-print-lines paragraph 26500-print itself uses.
+      *-----------------------------------------------------------------
+       95200-set-category.
+           perform 95205-validate-set-cat
+           if ws-set-invalid
+               display "geekcode: '" ws-set-cat
+                   "' is not a settable category."
+               end-display
+           else
+               perform 95206-validate-set-val
+               if ws-set-invalid
+                   display "geekcode: '" ws-set-val
+                       "' is not a valid code for category '"
+                       ws-set-cat "'."
+                   end-display
+               end-if
+           end-if
+           if not ws-set-invalid
+               open input  geek-sig
+               open output geek-sig-new
+               move "n" to ws-setscan-eof-flag
+               move "n" to ws-set-block-flag
+               move "n" to ws-set-any-flag
+               perform 95210-read-setscan-line
+               perform 95220-scan-setscan-line until ws-setscan-eof
+               if ws-set-block-have
+                   perform 95250-apply-and-flush
+                   set ws-set-any to true
+               end-if
+               close geek-sig
+               close geek-sig-new
+               move "mv geekcode.sig.new geekcode.sig" to ws-command
+               call "system" using ws-command
+               end-call
+               if ws-set-any
+                   display "Updated " ws-set-cat " for " ws-emp-id "."
+                   end-display
+               else
+                   display "geekcode: no entries found in geekcode.sig."
+                   end-display
+               end-if
+           end-if.
+
+       95205-validate-set-cat.
+           if ws-set-cat = "TYPE"  or "DRESS" or "HAIR"  or "SHAPE"
+                        or "GLASSES" or "PENS" or "AUTO" or "AGE"
+                        or "WEIRD" or "VERBAGE" or "COMP" or "UNIX"
+                        or "PERL" or "LINUX" or "386BSD" or "NEWS"
+                        or "WEB" or "EMACS" or "KIBO" or "MS" or "MAC"
+                        or "VMS" or "POL" or "CP" or "TREK" or "BAB"
+                        or "JEOP" or "ROLE" or "MAGIC" or "TV"
+                        or "BOOKS" or "DOOM" or "BARNEY" or "EDUC"
+                        or "MUSIC" or "HOUSE" or "FRIENDS" or "REL"
+                        or "NUT" or "SEX"
+               continue
+           else
+               set ws-set-invalid to true
+           end-if.
+
+      *-----------------------------------------------------------------
+      * 95206-validate-set-val checks ws-set-val the same way the
+      * interactive screens do before it is ever moved into an answer
+      * field - the 36 plain single-code categories are looked up
+      * straight out of geekcat.tbl, the same table 26660-find-desc
+      * already uses for the decoded report; PENS, UNIX and SEX pack
+      * more than one answer into their field (see 26680-decode-pens,
+      * which unpacks the same bytes for the decoded report) so
+      * geekcat.tbl has nothing to look up and each gets its own
+      * byte-pattern check below instead.
+      *-----------------------------------------------------------------
+       95206-validate-set-val.
+           if ws-set-cat = "PENS"
+               perform 95207-validate-pens-val
+           else if ws-set-cat = "UNIX"
+               perform 95208-validate-unix-val
+           else if ws-set-cat = "SEX"
+               perform 95209-validate-sex-val
+           else
+               move ws-set-cat to ws-lookup-cat
+               move ws-set-val to ws-lookup-code
+               perform 26660-find-desc
+               if not ws-lookup-found
+                   set ws-set-invalid to true
+               end-if
+           end-if.
+
+       95207-validate-pens-val.
+           if ws-set-val (1:1) = "p" and ws-set-val (2:1) numeric
+                   and ws-set-val (2:1) not = "0"
+                   and (ws-set-val (3:1) = "+" or space)
+                   and ws-set-val (4:2) = spaces
+               continue
+           else if (ws-set-val (1:2) = "p?" or "!p")
+                   and (ws-set-val (3:1) = "+" or space)
+                   and ws-set-val (4:2) = spaces
+               continue
+           else
+               set ws-set-invalid to true
+           end-if.
+
+       95208-validate-unix-val.
+           move "FLAVOR"         to ws-lookup-cat
+           move ws-set-val (1:2) to ws-lookup-code
+           perform 26660-find-desc
+           if not ws-lookup-found
+               set ws-set-invalid to true
+           else if ws-set-val (3:4) = "++++" or "+++ " or "++  "
+                   or "+   " or "    " or "-   " or "--  " or "--- "
+               continue
+           else
+               set ws-set-invalid to true
+           end-if.
+
+       95209-validate-sex-val.
+           if ws-set-val (2:1) not = "x" and not = "y" and not = "z"
+               set ws-set-invalid to true
+           else if ws-set-val (1:1) = space and
+                   (ws-set-val (3:4) = "++++" or "+++ " or "++  "
+                       or "+   " or "-   " or "--  " or "*   "
+                       or "**  " or "?   ")
+               continue
+           else if ws-set-val (1:1) = "!" and ws-set-val (3:4) = spaces
+               continue
+           else if ws-set-val (1:1) = "+" and ws-set-val (3:4) = "?   "
+               continue
+           else
+               set ws-set-invalid to true
+           end-if.
+
+       95210-read-setscan-line.
+           read geek-sig into ws-setscan-line
+               at end set ws-setscan-eof to true
+           end-read.
+
+       95220-scan-setscan-line.
+           if ws-setscan-line (1:10) = "Employee: "
+               if ws-set-block-have
+                   perform 95260-flush-block
+               end-if
+               move zeroes to ws-set-block-cnt
+               set ws-set-block-have to true
+           end-if
+
+           if ws-set-block-have
+               add 1 to ws-set-block-cnt
+               move ws-setscan-line
+                   to ws-set-block-line (ws-set-block-cnt)
+           else
+               write geek-sig-new-rec from ws-setscan-line
+               end-write
+           end-if
+
+           perform 95210-read-setscan-line.
+
+       95225-apply-set-value.
+           if ws-set-cat = "TYPE"
+               move ws-set-val to ws-type
+           else if ws-set-cat = "DRESS"
+               move ws-set-val to ws-dress
+           else if ws-set-cat = "HAIR"
+               move ws-set-val to ws-hair
+           else if ws-set-cat = "SHAPE"
+               move ws-set-val to ws-shape
+           else if ws-set-cat = "GLASSES"
+               move ws-set-val to ws-glasses
+           else if ws-set-cat = "PENS"
+               move ws-set-val to ws-pens
+           else if ws-set-cat = "AUTO"
+               move ws-set-val to ws-auto
+           else if ws-set-cat = "AGE"
+               move ws-set-val to ws-age
+           else if ws-set-cat = "WEIRD"
+               move ws-set-val to ws-weird
+           else if ws-set-cat = "VERBAGE"
+               move ws-set-val to ws-verbage
+           else if ws-set-cat = "COMP"
+               move ws-set-val to ws-comp
+           else if ws-set-cat = "UNIX"
+               move ws-set-val to ws-unix
+           else if ws-set-cat = "PERL"
+               move ws-set-val to ws-perl
+           else if ws-set-cat = "LINUX"
+               move ws-set-val to ws-linux
+           else if ws-set-cat = "386BSD"
+               move ws-set-val to ws-386bsd
+           else if ws-set-cat = "NEWS"
+               move ws-set-val to ws-news
+           else if ws-set-cat = "WEB"
+               move ws-set-val to ws-web
+           else if ws-set-cat = "EMACS"
+               move ws-set-val to ws-emacs
+           else if ws-set-cat = "KIBO"
+               move ws-set-val to ws-kibo
+           else if ws-set-cat = "MS"
+               move ws-set-val to ws-ms
+           else if ws-set-cat = "MAC"
+               move ws-set-val to ws-mac
+           else if ws-set-cat = "VMS"
+               move ws-set-val to ws-vms
+           else if ws-set-cat = "POL"
+               move ws-set-val to ws-pol
+           else if ws-set-cat = "CP"
+               move ws-set-val to ws-cp
+           else if ws-set-cat = "TREK"
+               move ws-set-val to ws-trek
+           else if ws-set-cat = "BAB"
+               move ws-set-val to ws-bab
+           else if ws-set-cat = "JEOP"
+               move ws-set-val to ws-jeop
+           else if ws-set-cat = "ROLE"
+               move ws-set-val to ws-role
+           else if ws-set-cat = "MAGIC"
+               move ws-set-val to ws-magic
+           else if ws-set-cat = "TV"
+               move ws-set-val to ws-tv
+           else if ws-set-cat = "BOOKS"
+               move ws-set-val to ws-books
+           else if ws-set-cat = "DOOM"
+               move ws-set-val to ws-doom
+           else if ws-set-cat = "BARNEY"
+               move ws-set-val to ws-barney
+           else if ws-set-cat = "EDUC"
+               move ws-set-val to ws-educ
+           else if ws-set-cat = "MUSIC"
+               move ws-set-val to ws-music
+           else if ws-set-cat = "HOUSE"
+               move ws-set-val to ws-house
+           else if ws-set-cat = "FRIENDS"
+               move ws-set-val to ws-friends
+           else if ws-set-cat = "REL"
+               move ws-set-val to ws-rel
+           else if ws-set-cat = "NUT"
+               move ws-set-val to ws-nut
+           else if ws-set-cat = "SEX"
+               move ws-set-val to ws-code-sex
+           end-if.
+
+       95230-parse-block.
+           move spaces to ws-type    ws-dress ws-hair ws-shape
+                          ws-glasses ws-pens  ws-auto ws-age
+                          ws-weird   ws-verbage ws-comp
+           unstring ws-set-block-line (4) delimited by space
+               into ws-type    ws-dress ws-hair ws-shape
+                    ws-glasses ws-pens  ws-auto ws-age
+                    ws-weird   ws-verbage ws-comp
+           end-unstring
+
+           move spaces to ws-unix  ws-perl ws-linux ws-386bsd
+                          ws-news  ws-web  ws-mac   ws-vms
+                          ws-pol   ws-cp
+           unstring ws-set-block-line (5) delimited by space
+               into ws-unix  ws-perl ws-linux ws-386bsd
+                    ws-news  ws-web  ws-mac   ws-vms
+                    ws-pol   ws-cp
+           end-unstring
+
+           move spaces to ws-trek ws-bab ws-jeop ws-role ws-magic
+                          ws-emacs ws-kibo ws-ms ws-tv
+           unstring ws-set-block-line (6) delimited by space
+               into ws-trek ws-bab ws-jeop ws-role ws-magic
+                    ws-emacs ws-kibo ws-ms ws-tv
+           end-unstring
+
+           move spaces to ws-books ws-doom ws-barney ws-educ
+                          ws-music ws-house ws-rel ws-friends
+                          ws-nut   ws-code-sex
+           move 1 to ws-set-ptr
+           unstring ws-set-block-line (7) delimited by space
+               into ws-books ws-doom ws-barney ws-educ
+                    ws-music ws-house ws-rel ws-friends
+                    ws-nut
+               with pointer ws-set-ptr
+           end-unstring
+           move ws-set-block-line (7) (ws-set-ptr:6) to ws-code-sex.
+
+       95240-rebuild-block.
+           perform 26510-build-print-lines
+           move ws-print-line1 to ws-set-block-line (4)
+           move ws-print-line2 to ws-set-block-line (5)
+           move ws-print-line3 to ws-set-block-line (6)
+           move ws-print-line4 to ws-set-block-line (7).
+
+       95250-apply-and-flush.
+           move ws-set-block-line (1) (11:20) to ws-emp-id
+           perform 95230-parse-block
+           perform 95225-apply-set-value
+           perform 95240-rebuild-block
+           perform 95260-flush-block.
+
+       95260-flush-block.
+           perform 95265-write-block-line
+               varying ws-set-block-ix from 1 by 1
+               until ws-set-block-ix > ws-set-block-cnt.
+
+       95265-write-block-line.
+           write geek-sig-new-rec
+               from ws-set-block-line (ws-set-block-ix)
+           end-write.
 
        30000-cleanup.
-           close geek-sig
+           if not ws-set-mode
+               close geek-sig
+           end-if
            perform 94000-terminate.
 
        90000-clear-screen.
            move "clear" to ws-command
-           call "system" using ws-command giving ws-return-sys-code
+           call "system" using ws-command
                end-call
            display " " end-display
            display " " end-display.
@@ -4104,10 +5686,56 @@
            display " " end-display.
 
        92000-abend.
-           perform 30000-cleanup.
+           if ws-batch-mode
+               set ws-batch-skip-rec to true
+           else
+               if ws-progress > 0
+                   perform 92050-save-restart
+               end-if
+               perform 30000-cleanup
+           end-if.
+
+       92050-save-restart.
+           move spaces to ws-restart-line
+           move 1      to ws-restart-ptr
+           string ws-emp-id    delimited by size
+                  space        delimited by size
+                  ws-progress  delimited by size
+               into ws-restart-line
+               with pointer ws-restart-ptr
+           end-string
+
+           perform 92060-append-answer-tok varying ws-ix from 1 by 1
+               until ws-ix > ws-progress
+
+           open extend geek-restart
+           write restart-rec from ws-restart-line
+           end-write
+           close geek-restart
+
+           display "Progress saved - resume later by entering the "
+               "same name or employee ID."
+           end-display.
+
+       92060-append-answer-tok.
+           string space                 delimited by size
+                  ws-answer-entry (ws-ix) delimited by size
+               into ws-restart-line
+               with pointer ws-restart-ptr
+           end-string.
 
        93000-parse-cmdln.
            perform 90000-clear-screen
+           move spaces to ws-cl-word1 ws-cl-rest
+           move 1     to ws-cl-ptr
+           unstring ws-cl-args delimited by all space
+               into ws-cl-word1
+               with pointer ws-cl-ptr
+           end-unstring
+           if ws-cl-ptr <= length of ws-cl-args
+               move ws-cl-args (ws-cl-ptr:) to ws-cl-rest
+           end-if
+
            if ws-cl-args = "-h" or "-H" or "--help" or "/h" or "/?"
                display "Usage: geekcode2.1 [options] file..."
                end-display
@@ -4116,6 +5744,12 @@
                display "    -h, --help            Display this message"
                end-display
                display "    -v, --version         Display version"
+               end-display
+               display "    -f, --file FILE      Batch mode, read answers"
+      -            " from FILE"
+               end-display
+               display "    -set cat=value        Update one category of"
+      -            " the last entry"
                end-display
                perform 94000-terminate
            else if ws-cl-args = "-v" or "-V" or "--version"
@@ -4136,6 +5770,45 @@
                display " " end-display
                display "Written by Randy LeJeune." end-display
                perform 94000-terminate
+           else if ws-cl-word1 = "-f" or "--file"
+               if ws-cl-rest = spaces
+                   display "geekcode: -f requires a batch file name."
+                   end-display
+                   perform 94000-terminate
+               else
+                   move ws-cl-rest to ws-batch-file
+                   string "cp " delimited by size
+                          ws-cl-rest delimited by size
+                          " geekcode.batch.tmp" delimited by size
+                       into ws-command
+                   end-string
+                   call "system" using ws-command
+                       giving ws-return-sys-code
+                   end-call
+                   if ws-return-sys-code not = 0
+                       display "geekcode: cannot read batch file '"
+                           ws-batch-file "'."
+                       end-display
+                       perform 94000-terminate
+                   else
+                       set ws-batch-mode to true
+                   end-if
+               end-if
+           else if ws-cl-word1 = "-set" or "--set"
+               if ws-cl-rest = spaces
+                   display "geekcode: -set requires cat=value."
+                   end-display
+                   perform 94000-terminate
+               else
+                   move spaces to ws-set-cat ws-set-val
+                   unstring ws-cl-rest delimited by "="
+                       into ws-set-cat ws-set-val
+                   end-unstring
+                   inspect ws-set-cat converting
+                       "abcdefghijklmnopqrstuvwxyz"
+                       to "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   set ws-set-mode to true
+               end-if
            else if ws-cl-args = spaces
                continue
            else
