@@ -0,0 +1,115 @@
+      *-----------------------------------------------------------------
+      * Answer fields collected by the interview screens in 21000-create
+      * and assembled into the geek code block by 26500-print.
+      *-----------------------------------------------------------------
+       77  ws-type                     pic x(03)     value spaces.
+       77  ws-dress                    pic x(04)     value spaces.
+       77  ws-hair                     pic x(05)     value spaces.
+       77  ws-height                   pic x(04)     value spaces.
+       77  ws-weight                   pic x(03)     value spaces.
+       77  ws-shape                    pic x(03)     value spaces.
+       77  ws-glasses                  pic x(04)     value spaces.
+       77  ws-pens                     pic x(05)     value spaces.
+       77  ws-auto                     pic x(06)     value spaces.
+       77  ws-age                      pic x(04)     value spaces.
+       77  ws-weird                    pic x(04)     value spaces.
+       77  ws-verbage                  pic x(04)     value spaces.
+       77  ws-comp                     pic x(05)     value spaces.
+
+       01  ws-unix.
+           05  ws-unix-flavor          pic xx        value spaces.
+           05  ws-unix-guru            pic x(04)     value spaces.
+
+       77  ws-perl                     pic x(05)     value spaces.
+       77  ws-linux                    pic x(05)     value spaces.
+       77  ws-386bsd                   pic x(04)     value spaces.
+       77  ws-news                     pic x(05)     value spaces.
+       77  ws-web                      pic x(04)     value spaces.
+       77  ws-emacs                    pic x(05)     value spaces.
+       77  ws-kibo                     pic x(07)     value spaces.
+       77  ws-ms                       pic x(05)     value spaces.
+       77  ws-mac                      pic x(03)     value spaces.
+       77  ws-vms                      pic x(03)     value spaces.
+       77  ws-pol                      pic x(05)     value spaces.
+       77  ws-cp                       pic x(04)     value spaces.
+       77  ws-trek                     pic x(04)     value spaces.
+       77  ws-bab                      pic x(04)     value spaces.
+       77  ws-jeop                     pic x(04)     value spaces.
+       77  ws-role                     pic x(04)     value spaces.
+       77  ws-magic                    pic x(05)     value spaces.
+       77  ws-tv                       pic x(05)     value spaces.
+       77  ws-books                    pic x(04)     value spaces.
+       77  ws-doom                     pic x(04)     value spaces.
+       77  ws-barney                   pic x(04)     value spaces.
+       77  ws-educ                     pic x(05)     value spaces.
+       77  ws-music                    pic x(04)     value spaces.
+       77  ws-house                    pic x(05)     value spaces.
+       77  ws-friends                  pic x(04)     value spaces.
+       77  ws-rel                      pic x(04)     value spaces.
+       77  ws-nut                      pic x(05)     value spaces.
+
+       01  ws-code-sex.
+           05  ws-sex-pre              pic x         value space.
+           05  ws-sex-gender           pic x         value space.
+           05  ws-sex                  pic x(04)     value spaces.
+
+       77  ws-head                     pic x(80)     value spaces.
+       77  ws-end                      pic x(80)     value spaces.
+       77  ws-ver                pic x(80) value "Version: 3.12".
+
+      *-----------------------------------------------------------------
+      * Roster tag line written ahead of each code block so that
+      * geekcode.sig can be appended to, run after run, and still read
+      * back as a dated roster instead of a single overwritten entry.
+      *-----------------------------------------------------------------
+       77  ws-cur-date                 pic 9(08)     value zeroes.
+       77  ws-cur-time                 pic 9(08)     value zeroes.
+       77  ws-tag-line                 pic x(80)     value spaces.
+
+      *-----------------------------------------------------------------
+      * Batch/unattended run support.  A batch file supplies one line
+      * per hire: the employee id/name, followed by the same numeric
+      * codes the interactive screens accept, in the same order the
+      * screens are asked.  Each call that would otherwise "accept
+      * ws-entry" instead pulls the next code off the current line.
+      *-----------------------------------------------------------------
+       77  ws-batch-file               pic x(60)     value spaces.
+       77  ws-batch-line               pic x(240)    value spaces.
+       77  ws-batch-ptr                pic 9(3)      value 1.
+       77  ws-batch-tok                pic x(20)     value spaces.
+
+      *-----------------------------------------------------------------
+      * Front-end sanity check on a batch line, done once before it is
+      * ever handed to 21000-create: ws-batch-cnt-ptr/ws-batch-cnt-tok
+      * are a throwaway scan of the whole line that counts how many
+      * space-delimited fields it holds, so a short or malformed line
+      * is rejected with one clear message up front instead of being
+      * discovered piecemeal, category by category, partway through
+      * the interview.
+      *-----------------------------------------------------------------
+       77  ws-batch-cnt-ptr            pic 9(3)      value 1.
+       77  ws-batch-cnt-tok            pic x(20)     value spaces.
+       77  ws-batch-tok-cnt            pic 9(3)      value zeroes.
+       77  ws-batch-min-fields         pic 9(3)      value zeroes.
+
+       01  ws-batch-flag               pic x         value "n".
+           88  ws-batch-mode                         value "y".
+
+       01  ws-batch-eof-flag           pic x         value "n".
+           88  ws-batch-eof                          value "y".
+
+      *-----------------------------------------------------------------
+      * ws-batch-skip-rec marks the current batch record bad (ran out
+      * of tokens, or an answer that never validated) so 21000-create's
+      * remaining category performs fall straight through without
+      * prompting, instead of quietly consuming the next employee's
+      * tokens or aborting the whole run.  ws-batch-last-slot lets
+      * 95000-get-entry tell a fresh category apart from a retry of one
+      * whose last token was rejected.
+      *-----------------------------------------------------------------
+       01  ws-batch-skip-flag          pic x         value "n".
+           88  ws-batch-skip-rec                     value "y".
+
+       77  ws-batch-last-slot          pic 99        value zeroes.
+
+       77  ws-emp-id                   pic x(20)     value spaces.
