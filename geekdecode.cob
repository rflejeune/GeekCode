@@ -0,0 +1,901 @@
+       identification division.
+       program-id. geekdecode.
+      ******************************************************************
+      *                                                                *
+      *Author. Randy LeJeune.                                          *
+      *Date-written.  09 Aug 2026. (v. 0.1)                            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *   This program is free software; you can redistribute it       *
+      *   and/or modify it under the terms of the GNU General Public   *
+      *   License as published by the Free Software Foundation; either *
+      *   version 2 of the License, or at your option) any later       *
+      *   version.                                                     *
+      *                                                                *
+      *   This program is distributed in the hope that it will be      *
+      *   useful, but WITHOUT ANY WARRANTY; without even the implied   *
+      *   warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR      *
+      *   PURPOSE.  See the GNU General Public License for more        *
+      *   details.                                                     *
+      *                                                                *
+      *   You should have received a copy of the GNU General Public    *
+      *   License along with this program; if not, write to the Free   *
+      *   Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139,*
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *   geekdecode reads the geek code blocks geekcode's 26500-print  *
+      *   appends to geekcode.sig and lists each one back out in       *
+      *   plain English, the same way geekcode's own 26600-print-      *
+      *   decode does for the run that just generated it - except      *
+      *   here it is working back from the encoded tokens alone, with  *
+      *   no interview answers to read the category from directly.     *
+      *   "-find cat=code[,cat=code...]" narrows the listing to only   *
+      *   the roster entries whose stored token matches every          *
+      *   condition given, e.g. "-find type=GCS,linux=L+++".           *
+      ******************************************************************
+
+       environment division.
+
+       configuration section.
+
+           source-computer. ibm-686.
+           object-computer. ibm-686.
+
+       input-output section.
+
+       file-control.
+           select optional geek-sig    assign to "geekcode.sig"
+                                       organization is line sequential.
+           select geek-cat             assign to "geekcat.tbl"
+                                       organization is line sequential
+                                       file status is ws-cat-status.
+
+       data division.
+
+       file section.
+
+       fd  geek-sig.
+       01  geek-input-rec              pic x(80).
+
+       fd  geek-cat.
+       01  geek-cat-rec                pic x(340).
+
+       working-storage section.
+
+       copy "geekcode.cpy".
+
+       77  ws-command                  pic x(160)    value spaces.
+       77  ws-cl-args                  pic x(120)    value spaces.
+       77  ws-cl-word1                 pic x(20)     value spaces.
+       77  ws-cl-rest                  pic x(100)    value spaces.
+       77  ws-cl-ptr                   pic 9(3)      value 1.
+       77  ws-return-sys-code          pic 9(8) comp value zeroes.
+
+       01  ws-sig-eof-flag             pic x         value "n".
+           88  ws-sig-eof                             value "y".
+
+       77  ws-sig-line                 pic x(80)     value spaces.
+       77  ws-sig-ptr                  pic 9(3)      value 1.
+       77  ws-scan-cnt                 pic 9(05)     value zeroes.
+       77  ws-match-cnt                pic 9(05)     value zeroes.
+
+       01  ws-match-flag               pic x         value "y".
+           88  ws-match                               value "y".
+
+      *-----------------------------------------------------------------
+      * geekcat.tbl is the same external catalog 10100-load-geekcat
+      * builds in geekcode itself - one "H|category|group|sequence|
+      * field|label" row per category heading and one "D|category|
+      * number|code|description" row per answer code.  It is read the
+      * same way here so both programs decode a code into the same
+      * plain-English text.
+      *-----------------------------------------------------------------
+       77  ws-cat-eof-flag             pic x         value "n".
+           88  ws-cat-eof                             value "y".
+
+       77  ws-cat-status               pic xx        value spaces.
+
+       77  ws-cat-line                 pic x(340)    value spaces.
+       77  ws-cat-type                 pic x         value space.
+       77  ws-cat-cat                  pic x(08)     value spaces.
+       77  ws-cat-grp                  pic x(02)     value spaces.
+       77  ws-cat-seq                  pic x(02)     value spaces.
+       77  ws-cat-fld                  pic x(30)     value spaces.
+       77  ws-cat-lbl                  pic x(320)    value spaces.
+
+       77  ws-hdr-cnt                  pic 9(03)     value zeroes.
+       77  ws-dec-cnt                  pic 9(03)     value zeroes.
+
+       01  ws-cat-hdr-tab.
+           05  ws-cat-hdr-entry        occurs 40 times.
+               10  ws-hdr-cat          pic x(08)     value spaces.
+               10  ws-hdr-fld          pic x(30)     value spaces.
+               10  ws-hdr-lbl          pic x(30)     value spaces.
+
+       01  ws-cat-dec-tab.
+           05  ws-cat-dec-entry        occurs 360 times.
+               10  ws-dec-cat          pic x(08)     value spaces.
+               10  ws-dec-code         pic x(08)     value spaces.
+               10  ws-dec-desc         pic x(320)    value spaces.
+
+       77  ws-lookup-cat               pic x(08)     value spaces.
+       77  ws-lookup-code              pic x(08)     value spaces.
+       77  ws-lookup-lbl               pic x(30)     value spaces.
+       77  ws-lookup-desc              pic x(320)    value spaces.
+       77  ws-lookup-ix                pic 9(03)     value zeroes.
+
+       01  ws-lookup-found-flag        pic x         value "n".
+           88  ws-lookup-found                        value "y".
+
+       77  ws-decode-line              pic x(340)    value spaces.
+
+      *-----------------------------------------------------------------
+      * "-find" filter support.  Each condition is a category/code
+      * pair; a roster entry is listed only if every condition given
+      * on the command line matches that entry's decoded token.
+      *-----------------------------------------------------------------
+       01  ws-find-flag                pic x         value "n".
+           88  ws-find-mode                           value "y".
+
+       77  ws-find-args                pic x(100)    value spaces.
+       77  ws-find-ptr                  pic 9(3)      value 1.
+       77  ws-find-one                  pic x(20)     value spaces.
+       77  ws-find-cnt                  pic 9(02)     value zeroes.
+
+       01  ws-find-tab.
+           05  ws-find-entry           occurs 10 times.
+               10  ws-find-cat         pic x(08)     value spaces.
+               10  ws-find-val         pic x(08)     value spaces.
+
+       77  ws-find-ix                  pic 9(02)     value zeroes.
+       77  ws-find-actual              pic x(08)     value spaces.
+
+       procedure division.
+
+       00000-control.
+           perform 10000-setup
+           perform 20000-process
+           perform 30000-cleanup.
+
+       10000-setup.
+           accept ws-cl-args from command-line end-accept
+           perform 93000-parse-cmdln
+           perform 10100-load-geekcat.
+
+       10100-load-geekcat.
+           move "n"    to ws-cat-eof-flag
+           move zeroes to ws-hdr-cnt
+           move zeroes to ws-dec-cnt
+           open input geek-cat
+           if ws-cat-status not = "00"
+               display "geekdecode: cannot open 'geekcat.tbl' "
+                   "(file status " ws-cat-status "), category catalog "
+                   "is required - aborting."
+               end-display
+               perform 30000-cleanup
+           end-if
+           perform 10110-read-cat-line
+           perform 10120-store-cat-line until ws-cat-eof
+           close geek-cat
+           if ws-hdr-cnt = 0
+               display "geekdecode: 'geekcat.tbl' opened but contained "
+                   "no category rows - aborting."
+               end-display
+               perform 30000-cleanup
+           end-if.
+
+       10110-read-cat-line.
+           read geek-cat into ws-cat-line
+               at end set ws-cat-eof to true
+           end-read.
+
+       10120-store-cat-line.
+           move ws-cat-line (1:1) to ws-cat-type
+
+           if ws-cat-type = "H"
+               move spaces to ws-cat-cat ws-cat-grp ws-cat-seq
+                              ws-cat-fld ws-cat-lbl
+               unstring ws-cat-line delimited by "|"
+                   into ws-cat-type ws-cat-cat ws-cat-grp ws-cat-seq
+                        ws-cat-fld  ws-cat-lbl
+               end-unstring
+               add 1 to ws-hdr-cnt
+               move ws-cat-cat to ws-hdr-cat (ws-hdr-cnt)
+               move ws-cat-fld to ws-hdr-fld (ws-hdr-cnt)
+               move ws-cat-lbl (1:30) to ws-hdr-lbl (ws-hdr-cnt)
+           else
+               if ws-cat-type = "D"
+                   move spaces to ws-cat-cat ws-cat-seq ws-cat-lbl
+                   unstring ws-cat-line delimited by "|"
+                       into ws-cat-type ws-cat-cat ws-cat-seq
+                            ws-cat-fld  ws-cat-lbl
+                   end-unstring
+                   add 1 to ws-dec-cnt
+                   move ws-cat-cat         to ws-dec-cat (ws-dec-cnt)
+                   move ws-cat-fld (1:8)   to ws-dec-code (ws-dec-cnt)
+                   move ws-cat-lbl         to ws-dec-desc (ws-dec-cnt)
+               end-if
+           end-if
+
+           perform 10110-read-cat-line.
+
+       20000-process.
+           move "n" to ws-sig-eof-flag
+           move zeroes to ws-scan-cnt ws-match-cnt
+           open input geek-sig
+           perform 20100-read-sig-line
+           perform 20200-scan-sig-line until ws-sig-eof
+           close geek-sig
+           perform 20900-summary.
+
+       20100-read-sig-line.
+           read geek-sig into ws-sig-line
+               at end set ws-sig-eof to true
+           end-read.
+
+       20200-scan-sig-line.
+           if ws-sig-line (1:10) = "Employee: "
+               move ws-sig-line (11:20) to ws-emp-id
+               add 1 to ws-scan-cnt
+               perform 20210-read-block
+               set ws-match to true
+               perform 20300-apply-filter varying ws-find-ix from 1
+                   by 1 until ws-find-ix > ws-find-cnt
+                       or ws-match-flag = "n"
+               if ws-match
+                   add 1 to ws-match-cnt
+                   perform 26600-print-decode
+               end-if
+           end-if
+
+           perform 20100-read-sig-line.
+
+      *-----------------------------------------------------------------
+      * A roster entry is eight records long: the tag line just read,
+      * the BEGIN marker, the version stamp, the four data lines
+      * 26500-print built with STRING, and the END marker.  Only the
+      * four data lines carry anything worth parsing back out.
+      *-----------------------------------------------------------------
+       20210-read-block.
+           perform 20100-read-sig-line
+           perform 20100-read-sig-line
+           perform 20100-read-sig-line
+           perform 20221-parse-line1
+           perform 20100-read-sig-line
+           perform 20222-parse-line2
+           perform 20100-read-sig-line
+           perform 20223-parse-line3
+           perform 20100-read-sig-line
+           perform 20224-parse-line4
+           perform 20100-read-sig-line.
+
+       20221-parse-line1.
+           move spaces to ws-type ws-dress ws-hair ws-shape ws-glasses
+                          ws-pens ws-auto ws-age ws-weird ws-verbage
+                          ws-comp
+           unstring ws-sig-line delimited by space
+               into ws-type ws-dress ws-hair ws-shape ws-glasses
+                    ws-pens ws-auto ws-age ws-weird ws-verbage ws-comp
+           end-unstring.
+
+       20222-parse-line2.
+           move spaces to ws-unix ws-perl ws-linux ws-386bsd ws-news
+                          ws-web ws-mac ws-vms ws-pol ws-cp
+           unstring ws-sig-line delimited by space
+               into ws-unix ws-perl ws-linux ws-386bsd ws-news
+                    ws-web ws-mac ws-vms ws-pol ws-cp
+           end-unstring.
+
+       20223-parse-line3.
+           move spaces to ws-trek ws-bab ws-jeop ws-role ws-magic
+                          ws-emacs ws-kibo ws-ms ws-tv
+           unstring ws-sig-line delimited by space
+               into ws-trek ws-bab ws-jeop ws-role ws-magic
+                    ws-emacs ws-kibo ws-ms ws-tv
+           end-unstring.
+
+       20224-parse-line4.
+           move spaces to ws-books ws-doom ws-barney ws-educ ws-music
+                          ws-house ws-rel ws-friends ws-nut ws-code-sex
+           move 1 to ws-sig-ptr
+           unstring ws-sig-line delimited by space
+               into ws-books ws-doom ws-barney ws-educ ws-music
+                    ws-house ws-rel ws-friends ws-nut
+               with pointer ws-sig-ptr
+           end-unstring
+           move ws-sig-line (ws-sig-ptr:6) to ws-code-sex.
+
+      *-----------------------------------------------------------------
+      * 20300-apply-filter checks one "-find" condition against the
+      * matching decoded field and turns ws-match-flag off on the
+      * first condition that fails, the same short-circuit shape
+      * 26651-scan-hdr-entry uses to stop a table scan early.
+      *-----------------------------------------------------------------
+       20300-apply-filter.
+           perform 20310-get-field-value
+           if ws-find-actual not = ws-find-val (ws-find-ix)
+               move "n" to ws-match-flag
+           end-if.
+
+       20310-get-field-value.
+           move spaces to ws-find-actual
+           if ws-find-cat (ws-find-ix) = "TYPE"
+               move ws-type to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "DRESS"
+               move ws-dress to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "HAIR"
+               move ws-hair to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "SHAPE"
+               move ws-shape to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "GLASSES"
+               move ws-glasses to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "PENS"
+               move ws-pens to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "AUTO"
+               move ws-auto to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "AGE"
+               move ws-age to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "WEIRD"
+               move ws-weird to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "VERBAGE"
+               move ws-verbage to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "COMP"
+               move ws-comp to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "UNIX"
+               move ws-unix to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "PERL"
+               move ws-perl to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "LINUX"
+               move ws-linux to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "386BSD"
+               move ws-386bsd to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "NEWS"
+               move ws-news to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "WEB"
+               move ws-web to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "EMACS"
+               move ws-emacs to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "KIBO"
+               move ws-kibo to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "MS"
+               move ws-ms to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "MAC"
+               move ws-mac to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "VMS"
+               move ws-vms to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "POL"
+               move ws-pol to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "CP"
+               move ws-cp to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "TREK"
+               move ws-trek to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "BAB"
+               move ws-bab to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "JEOP"
+               move ws-jeop to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "ROLE"
+               move ws-role to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "MAGIC"
+               move ws-magic to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "TV"
+               move ws-tv to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "BOOKS"
+               move ws-books to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "DOOM"
+               move ws-doom to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "BARNEY"
+               move ws-barney to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "EDUC"
+               move ws-educ to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "MUSIC"
+               move ws-music to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "HOUSE"
+               move ws-house to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "FRIENDS"
+               move ws-friends to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "REL"
+               move ws-rel to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "NUT"
+               move ws-nut to ws-find-actual
+           else if ws-find-cat (ws-find-ix) = "SEX"
+               move ws-code-sex to ws-find-actual
+           end-if.
+
+       20900-summary.
+           display " " end-display
+           display ws-scan-cnt " entries scanned, " ws-match-cnt
+               " matched." with no advancing
+           end-display
+           display " " end-display.
+
+      *-----------------------------------------------------------------
+      * 26600-print-decode lists one roster entry's decoded categories
+      * to the screen, the same table lookups and composite-field
+      * paragraphs geekcode's own companion report uses, just
+      * displayed instead of written to geekcode.txt.
+      *-----------------------------------------------------------------
+       26600-print-decode.
+           display " " end-display
+           display "Employee: " ws-emp-id end-display
+           display "-----------------------------------------" "-----"
+               end-display
+
+           move "TYPE"    to ws-lookup-cat
+           move ws-type   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "DRESS"   to ws-lookup-cat
+           move ws-dress  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "HAIR"    to ws-lookup-cat
+           move ws-hair   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "SHAPE"   to ws-lookup-cat
+           move ws-shape  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "GLASSES" to ws-lookup-cat
+           move ws-glasses to ws-lookup-code
+           perform 26670-decode-one
+
+           perform 26680-decode-pens
+
+           move "AUTO"    to ws-lookup-cat
+           move ws-auto   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "AGE"     to ws-lookup-cat
+           move ws-age    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "WEIRD"   to ws-lookup-cat
+           move ws-weird  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "VERBAGE" to ws-lookup-cat
+           move ws-verbage to ws-lookup-code
+           perform 26670-decode-one
+
+           move "COMP"    to ws-lookup-cat
+           move ws-comp   to ws-lookup-code
+           perform 26670-decode-one
+
+           perform 26690-decode-unix
+
+           move "PERL"    to ws-lookup-cat
+           move ws-perl   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "LINUX"   to ws-lookup-cat
+           move ws-linux  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "386BSD"  to ws-lookup-cat
+           move ws-386bsd to ws-lookup-code
+           perform 26670-decode-one
+
+           move "NEWS"    to ws-lookup-cat
+           move ws-news   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "WEB"     to ws-lookup-cat
+           move ws-web    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "EMACS"   to ws-lookup-cat
+           move ws-emacs  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "KIBO"    to ws-lookup-cat
+           move ws-kibo   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MS"      to ws-lookup-cat
+           move ws-ms     to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MAC"     to ws-lookup-cat
+           move ws-mac    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "VMS"     to ws-lookup-cat
+           move ws-vms    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "POL"     to ws-lookup-cat
+           move ws-pol    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "CP"      to ws-lookup-cat
+           move ws-cp     to ws-lookup-code
+           perform 26670-decode-one
+
+           move "TREK"    to ws-lookup-cat
+           move ws-trek   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "BAB"     to ws-lookup-cat
+           move ws-bab    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "JEOP"    to ws-lookup-cat
+           move ws-jeop   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "ROLE"    to ws-lookup-cat
+           move ws-role   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MAGIC"   to ws-lookup-cat
+           move ws-magic  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "TV"      to ws-lookup-cat
+           move ws-tv     to ws-lookup-code
+           perform 26670-decode-one
+
+           move "BOOKS"   to ws-lookup-cat
+           move ws-books  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "DOOM"    to ws-lookup-cat
+           move ws-doom   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "BARNEY"  to ws-lookup-cat
+           move ws-barney to ws-lookup-code
+           perform 26670-decode-one
+
+           move "EDUC"    to ws-lookup-cat
+           move ws-educ   to ws-lookup-code
+           perform 26670-decode-one
+
+           move "MUSIC"   to ws-lookup-cat
+           move ws-music  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "HOUSE"   to ws-lookup-cat
+           move ws-house  to ws-lookup-code
+           perform 26670-decode-one
+
+           move "FRIENDS" to ws-lookup-cat
+           move ws-friends to ws-lookup-code
+           perform 26670-decode-one
+
+           move "REL"     to ws-lookup-cat
+           move ws-rel    to ws-lookup-code
+           perform 26670-decode-one
+
+           move "NUT"     to ws-lookup-cat
+           move ws-nut    to ws-lookup-code
+           perform 26670-decode-one
+
+           perform 26695-decode-sex.
+
+       26670-decode-one.
+           perform 26650-find-label
+           perform 26660-find-desc
+
+           move spaces to ws-decode-line
+           string ws-lookup-lbl  delimited by size
+                  ": "           delimited by size
+                  ws-lookup-desc delimited by size
+               into ws-decode-line
+           end-string
+
+           display ws-decode-line end-display.
+
+       26650-find-label.
+           move spaces to ws-lookup-lbl
+           move "n"    to ws-lookup-found-flag
+           perform 26651-scan-hdr-entry varying ws-lookup-ix from 1 by 1
+               until ws-lookup-ix > ws-hdr-cnt or ws-lookup-found.
+
+       26651-scan-hdr-entry.
+           if ws-hdr-cat (ws-lookup-ix) = ws-lookup-cat
+               move ws-hdr-lbl (ws-lookup-ix) to ws-lookup-lbl
+               set ws-lookup-found to true
+           end-if.
+
+       26660-find-desc.
+           move spaces to ws-lookup-desc
+           move "n"    to ws-lookup-found-flag
+           perform 26661-scan-dec-entry varying ws-lookup-ix from 1 by 1
+               until ws-lookup-ix > ws-dec-cnt or ws-lookup-found.
+
+       26661-scan-dec-entry.
+           if ws-dec-cat (ws-lookup-ix) = ws-lookup-cat
+                   and ws-dec-code (ws-lookup-ix) = ws-lookup-code
+               move ws-dec-desc (ws-lookup-ix) to ws-lookup-desc
+               set ws-lookup-found to true
+           end-if.
+
+      *-----------------------------------------------------------------
+      * Pens, UNIX and Sex are each assembled from more than one
+      * answer field by geekcode, so they are decoded here by
+      * inspecting the stored field directly, the same way geekcode's
+      * own 26680/26690/26695 do.
+      *-----------------------------------------------------------------
+       26680-decode-pens.
+           move spaces to ws-decode-line
+
+           if ws-pens (1:2) = "!p"
+               string "Pens: Pens are obsolete - I have a Newton."
+                   delimited by size into ws-decode-line
+               end-string
+           else
+               if ws-pens (1:2) = "p?"
+                   string "Pens: I can't find a writing instrument."
+                       delimited by size into ws-decode-line
+                   end-string
+               else
+                   if ws-pens (1:1) = "p"
+                       if ws-pens (3:1) = "+"
+                           string "Pens: I carry a pen, and a slide "
+                                  "rule, calculator or portable "
+                                  "computer."
+                               delimited by size into ws-decode-line
+                           end-string
+                       else
+                           if ws-pens (2:1) numeric
+                               string "Pens: I carry " ws-pens (2:1)
+                                      " pen(s) in my pocket."
+                                   delimited by size into ws-decode-line
+                               end-string
+                           else
+                               string "Pens: I carry a pen in my "
+                                      "pocket."
+                                   delimited by size into ws-decode-line
+                               end-string
+                           end-if
+                       end-if
+                   else
+                       string "Pens: not answered."
+                           delimited by size into ws-decode-line
+                       end-string
+                   end-if
+               end-if
+           end-if
+
+           display ws-decode-line end-display
+
+      * The slide rule/calculator/portable computer flag is its own
+      * question (22670-slides) asked after Pens regardless of path,
+      * so it can be set along with "can't find a pen" or "pens are
+      * obsolete" as well as an actual pen count - the one case
+      * already fully worded above is carrying a pen plus the slide
+      * rule, which is why that combination is skipped here.
+           if ws-pens (3:1) = "+"
+               and (ws-pens (1:1) not = "p" or ws-pens (1:2) = "p?")
+               move spaces to ws-decode-line
+               string "Pens: I carry a slide rule, calculator or "
+                      "portable computer."
+                   delimited by size into ws-decode-line
+               end-string
+               display ws-decode-line end-display
+           end-if.
+
+       26690-decode-unix.
+           move "FLAVOR"        to ws-lookup-cat
+           move ws-unix-flavor  to ws-lookup-code
+           perform 26650-find-label
+           perform 26660-find-desc
+
+           move spaces to ws-decode-line
+           string "UNIX: "        delimited by size
+                  ws-lookup-desc  delimited by size
+               into ws-decode-line
+           end-string
+           display ws-decode-line end-display
+
+           perform 26692-decode-unix-skill
+           display ws-decode-line end-display.
+
+       26692-decode-unix-skill.
+           move spaces to ws-decode-line
+           if ws-unix-guru = "++++"
+               move "UNIX Skill: I am the sysadmin." to ws-decode-line
+           else if ws-unix-guru = "+++"
+               string "UNIX Skill: I have root on this box, and the "
+                      "admin staff doesn't even know I'm here."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "++"
+               string "UNIX Skill: I spend all the CPU time I can get "
+                      "my hands on."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "+"
+               string "UNIX Skill: I have a unix account, and I slam "
+                      "VMS any chance I get."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = space
+               string "UNIX Skill: I have a unix account to do my "
+                      "stuff in."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "-"
+               move "UNIX Skill: I have a VMS account."
+                   to ws-decode-line
+           else if ws-unix-guru = "--"
+               string "UNIX Skill: I've seen unix and didn't like "
+                      "it.  DEC rules!"
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-unix-guru = "---"
+               string "UNIX Skill: Unix geeks are actually nerds in "
+                      "disguise."
+                   delimited by size into ws-decode-line
+               end-string
+           else
+               move "UNIX Skill: not answered." to ws-decode-line
+           end-if.
+
+       26695-decode-sex.
+           perform 26696-decode-gender
+           display ws-decode-line end-display
+
+           perform 26697-decode-sexuality
+           display ws-decode-line end-display.
+
+       26696-decode-gender.
+           move spaces to ws-decode-line
+           if ws-sex-gender = "x"
+               move "Gender: I am female." to ws-decode-line
+           else if ws-sex-gender = "y"
+               move "Gender: I am male." to ws-decode-line
+           else if ws-sex-gender = "z"
+               move "Gender: Its none of your business what sex I am."
+                   to ws-decode-line
+           else
+               move "Gender: not answered." to ws-decode-line
+           end-if.
+
+       26697-decode-sexuality.
+           move spaces to ws-decode-line
+           if ws-sex-pre = "!" and ws-sex = space
+               string "Sexuality: Sex? What's that? I've had no "
+                      "sexual experiences."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex-pre = "+" and ws-sex = "?"
+               string "Sexuality: Sex? What's that? No experience, "
+                      "willing to learn!"
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "++++"
+               string "Sexuality: I have a few little rug rats to "
+                      "prove I've been there."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "+++"
+               string "Sexuality: I'm married, so I can get it "
+                      "(theoretically) whenever I want."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "++"
+               move "Sexuality: I was once referred to as 'easy'."
+                   to ws-decode-line
+           else if ws-sex = "+"
+               move "Sexuality: I've had real, live sex."
+                   to ws-decode-line
+           else if ws-sex = "-"
+               string "Sexuality: I prefer computer sex to real "
+                      "sex."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "--"
+               string "Sexuality: I was once referred to as a "
+                      "'cyberslut'."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "*"
+               move "Sexuality: I'm a pervert." to ws-decode-line
+           else if ws-sex = "**"
+               string "Sexuality: I've been known to make perverts "
+                      "look like angels."
+                   delimited by size into ws-decode-line
+               end-string
+           else if ws-sex = "?"
+               string "Sexuality: It's none of your business what "
+                      "my sex life is like."
+                   delimited by size into ws-decode-line
+               end-string
+           else
+               move "Sexuality: not answered." to ws-decode-line
+           end-if.
+
+      *-----------------------------------------------------------------
+      * Command-line parsing, modeled directly on geekcode's own
+      * 93000-parse-cmdln - same option shapes, same "-h/-v first,
+      * unrecognized last" ordering.
+      *-----------------------------------------------------------------
+       93000-parse-cmdln.
+           move spaces to ws-cl-word1 ws-cl-rest
+           move 1     to ws-cl-ptr
+           unstring ws-cl-args delimited by all space
+               into ws-cl-word1
+               with pointer ws-cl-ptr
+           end-unstring
+           if ws-cl-ptr <= length of ws-cl-args
+               move ws-cl-args (ws-cl-ptr:) to ws-cl-rest
+           end-if
+
+           if ws-cl-args = "-h" or "-H" or "--help" or "/h" or "/?"
+               display "Usage: geekdecode [options]" end-display
+               display " " end-display
+               display "Options: " end-display
+               display "    -h, --help            Display this message"
+               end-display
+               display "    -v, --version         Display version"
+               end-display
+               display "    -find cat=code[,...] Filter the listing"
+               end-display
+               perform 94000-terminate
+           else if ws-cl-args = "-v" or "-V" or "--version"
+               display "geekdecode 0.1" end-display
+               display "Copyright (C) 2010-2013 Randy LeJeune"
+               end-display
+               perform 94000-terminate
+           else if ws-cl-word1 = "-find" or "--find"
+               if ws-cl-rest = spaces
+                   display "geekdecode: -find requires cat=code[,...]."
+                   end-display
+                   perform 94000-terminate
+               else
+                   move ws-cl-rest to ws-find-args
+                   set ws-find-mode to true
+                   perform 93100-parse-find-args
+               end-if
+           else if ws-cl-args = spaces
+               continue
+           else
+               display "geekdecode: invalid option." end-display
+               display "Try `geekdecode -h' for more information."
+               end-display
+               perform 94000-terminate
+           end-if.
+
+      *-----------------------------------------------------------------
+      * Splits "cat=code,cat=code,..." into ws-find-tab, one entry per
+      * comma-separated condition.
+      *-----------------------------------------------------------------
+       93100-parse-find-args.
+           move 1     to ws-find-ptr
+           move zeroes to ws-find-cnt
+           perform 93110-next-find-cond
+               until ws-find-ptr > length of ws-find-args
+                   or ws-find-cnt >= 10.
+
+       93110-next-find-cond.
+           move spaces to ws-find-one
+           unstring ws-find-args delimited by ","
+               into ws-find-one
+               with pointer ws-find-ptr
+           end-unstring
+           if ws-find-one not = spaces
+               add 1 to ws-find-cnt
+               perform 93120-split-find-cond
+           end-if.
+
+       93120-split-find-cond.
+           move spaces to ws-find-cat (ws-find-cnt)
+                          ws-find-val (ws-find-cnt)
+           unstring ws-find-one delimited by "="
+               into ws-find-cat (ws-find-cnt)
+                    ws-find-val (ws-find-cnt)
+           end-unstring
+           inspect ws-find-cat (ws-find-cnt)
+               converting "abcdefghijklmnopqrstuvwxyz"
+                       to "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       94000-terminate.
+           goback.
+
+       30000-cleanup.
+           goback.
